@@ -25,6 +25,29 @@
            SELECT RAPPORT-TRIE ASSIGN TO "rapport_trie.dat"
            ORGANIZATION IS LINE SEQUENTIAL.
 
+      *    Le fichier listant les lignes rejetées par la validation
+      *    (requête 002). FILE STATUS pour détecter un OPEN EXTEND sur
+      *    un fichier absent lors d'une reprise (requête 006) et
+      *    retomber sur OPEN OUTPUT au lieu de planter (correction
+      *    revue, round 3)
+           SELECT REJETS ASSIGN TO "rejets.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REJETS-STATUS.
+
+      *    Le fichier de point de reprise, réécrit tous les
+      *    WS-CKPT-INTERVAL enregistrements pendant la lecture
+      *    d'input.dat, afin de pouvoir reprendre un gros fichier
+      *    interrompu sans tout relire depuis le début (requête 006)
+           SELECT CHECKPOINT ASSIGN TO "checkpoint.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
+
+      *    Export CSV du rapport, en plus du format à colonnes fixes
+      *    d'output.dat, pour l'ouverture directe dans un tableur
+      *    (requête 009)
+           SELECT RAPPORT-CSV ASSIGN TO "output.csv"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -54,46 +77,263 @@
            05 NOM-ELEVE-OUT PIC X(7).
            05 PRENOM-ELEVE-OUT PIC X(6).
            05 AGE-ELEVE-OUT PIC X(02).
+           05 FILLER-SEP-OUT PIC X.
+      *    Moyenne pondérée de l'élève (requête 003)
+           05 MOYENNE-OUT PIC Z9,99.
 
        SD  RAPPORT-TRIE.
        01  ELEVE-TRIE.
            05 T-NOM-ELEVE PIC X(7).
            05 T-PRENOM-ELEVE PIC X(6).
            05 T-AGE-ELEVE PIC X(02).
+           05 T-FILLER-SEP PIC X.
+      *    Moyenne pondérée de l'élève, reportée depuis WS-CLASSE afin
+      *    de pouvoir trier le rapport par moyenne (requête 005).
+      *    Même format que MOYENNE-OUT pour que la ligne recopiée par
+      *    SORT ... GIVING RAPPORT reste correctement alignée.
+           05 T-MOYENNE PIC Z9,99.
+
+      *    Une ligne rejetée : son numéro dans input.dat, son contenu
+      *    brut et le motif du rejet (requête 002)
+       FD  REJETS.
+       01  REJET-LIGNE.
+           05 REJET-NUM-LIGNE PIC 9(06).
+           05 REJET-SEP1 PIC X.
+           05 REJET-TEXTE PIC X(48).
+           05 REJET-SEP2 PIC X.
+           05 REJET-RAISON PIC X(40).
+
+      *    Le point de reprise : dernière ligne traitée d'input.dat et
+      *    état des compteurs de LECTURE-FICHIER à cet instant, pour
+      *    reprendre la lecture sans tout recommencer (requête 006)
+       FD  CHECKPOINT.
+       01  CHECKPOINT-LIGNE.
+           05 CKPT-NUM-LIGNE PIC 9(06).
+           05 CKPT-SEP1 PIC X.
+           05 CKPT-NBR-ELEVES PIC 9(03).
+           05 CKPT-SEP2 PIC X.
+           05 CKPT-NBR-MAT PIC 9(03).
+           05 CKPT-SEP3 PIC X.
+      *    Élargi à 9(04) comme WS-INDEX1 (correction revue, round 3)
+           05 CKPT-INDEX1 PIC 9(04).
+           05 CKPT-SEP4 PIC X.
+           05 CKPT-INDEX2 PIC 9(03).
+           05 CKPT-SEP5 PIC X.
+           05 CKPT-TAB-NOTES-INDEX PIC 9(03).
+           05 CKPT-SEP6 PIC X.
+           05 CKPT-MAX-LIGNES PIC 9(04).
+           05 CKPT-SEP7 PIC X.
+           05 CKPT-MAX-MAT PIC 9(02).
+           05 CKPT-SEP8 PIC X.
+           05 CKPT-CLE-TRI PIC X.
+      *    Champs ajoutés pour porter le nombre de rejets déjà écrits et
+      *    le seuil de réussite au travers d'une reprise : sans eux, un
+      *    redémarrage repartait à zéro rejet et au seuil par défaut
+      *    10,00, même si la ligne d'en-tête "00" en configurait un
+      *    autre (correction revue, round 2)
+           05 CKPT-SEP9 PIC X.
+           05 CKPT-NBR-REJETS PIC 9(05).
+           05 CKPT-SEP10 PIC X.
+           05 CKPT-SEUIL-INT PIC 99.
+           05 CKPT-SEP11 PIC X.
+           05 CKPT-SEUIL-FRAC PIC 99.
+
+      *    Une ligne du rapport au format CSV : nom, prénom, âge et
+      *    moyenne séparés par des points-virgules (requête 009).
+      *    Point-virgule et non virgule : DECIMAL-POINT IS COMMA
+      *    édite CSV-MOYENNE avec une virgule décimale (ex "10,50"),
+      *    donc un séparateur virgule couperait la moyenne en deux
+      *    colonnes dans un tableur ; c'est la convention standard des
+      *    CSV en locale à virgule décimale (correction revue)
+       FD  RAPPORT-CSV.
+       01  LIGNE-CSV.
+           05 CSV-NOM PIC X(7).
+           05 CSV-SEP1 PIC X.
+           05 CSV-PRENOM PIC X(6).
+           05 CSV-SEP2 PIC X.
+           05 CSV-AGE PIC X(02).
+           05 CSV-SEP3 PIC X.
+           05 CSV-MOYENNE PIC Z9,99.
 
        WORKING-STORAGE SECTION.
 
        01  WS-CLASSE.
-           05 WS-NBR-ELEVES PIC 9(03).
-           05 WS-NBR-MAT PIC 9(03).
+           05 WS-NBR-ELEVES PIC 9(03) VALUE 0.
+           05 WS-NBR-MAT PIC 9(03) VALUE 0.
            05 WS-ELEVE OCCURS 1 TO 999 TIMES DEPENDING ON WS-NBR-ELEVES.
                10 WS-NOM-ELEVE PIC X(7).
                10 WS-PRENOM-ELEVE PIC X(6).
                10 WS-AGE-ELEVE PIC X(02).
                10 FILLER PIC X VALUE " ".
-               10 WS-NOTES-ELEVE OCCURS 6 TIMES.
+               10 WS-NBR-NOTES PIC 9(02) VALUE 0.
+               10 WS-NOTES-ELEVE OCCURS 10 TIMES.
                    15 WS-NOTE PIC 99V99.
-
+      *            Coefficient de la matière rattachée à cette note,
+      *            utilisé pour pondérer la moyenne (requête 000).
+      *            Élargi à 99V9 pour ne pas tronquer le chiffre des
+      *            dizaines de WS-COEF-MAT lors du MOVE (correction
+      *            revue)
+                   15 WS-COEF PIC 99V9.
+      *            Nom de la matière rattachée à cette note, conservé
+      *            pour l'édition du bulletin (requête 004)
+                   15 WS-NOM-MATIERE PIC X(21).
+               10 WS-MOYENNE-ELEVE PIC 99V99 VALUE 0.
+      *        Absences et notes disciplinaires de l'élève, lues
+      *        depuis les lignes "03" d'input.dat (requête 007)
+               10 WS-NBR-ABSENCES PIC 9(02) VALUE 0.
+               10 WS-ABSENCE OCCURS 10 TIMES.
+                   15 WS-DATE-ABSENCE PIC X(8).
+                   15 WS-MOTIF-ABSENCE PIC X(20).
+
+      *    WS-TEMPO-NOTE est réutilisée via WS-TEMPO-NOTE-R : F-LIGNE
+      *    ne porte pas de virgule, donc un MOVE alphanumérique direct
+      *    de F-LIGNE(27:5) vers un champ 999V99 n'aligne pas les
+      *    chiffres sur la virgule implicite (règle MOVE alphanumérique
+      *    -> numérique) et donne un résultat faux. On dépose donc la
+      *    partie entière et la partie décimale séparément, chacune
+      *    dans un sous-champ numérique de même largeur que sa
+      *    référence-modification (correction revue de la requête 000)
        01  WS-TEMPO-NOTE PIC 999V99.
+       01  WS-TEMPO-NOTE-R REDEFINES WS-TEMPO-NOTE.
+           05 WS-TEMPO-NOTE-INT PIC 999.
+           05 WS-TEMPO-NOTE-FRAC PIC 99.
 
        01  WS-TAB-MAT.
            05 WS-NOM-MAT PIC X(21).
-           05 WS-COEF-MAT PIC 9V9.
-
-       77  WS-SOMME-NOTES PIC 999V99.
+      *    Élargi à 99V9 (3 positions) pour loger sans troncature les
+      *    3 caractères de F-LIGNE(24:3) (correction revue)
+           05 WS-COEF-MAT PIC 99V9.
+      *    Même principe que WS-TEMPO-NOTE-R : dépose séparément la
+      *    partie entière et la partie décimale du coefficient lu
+      *    (correction revue de la requête 000)
+           05 WS-COEF-MAT-R REDEFINES WS-COEF-MAT.
+               10 WS-COEF-MAT-INT PIC 99.
+               10 WS-COEF-MAT-FRAC PIC 9.
+
+      *    Somme des notes pondérées par leur coefficient, et somme
+      *    des coefficients, utilisées pour calculer WS-MOYENNE
+      *    (requête 000)
+       77  WS-SOMME-NOTES PIC 9(05)V99.
+      *    Élargi à 9(04)V9 pour rester cohérent avec WS-COEF élargi
+      *    (correction revue)
+       77  WS-SOMME-COEF PIC 9(04)V9.
        77  WS-MOYENNE PIC 99V99.
 
-       77  WS-INDEX1 PIC 9(03) VALUE IS 1.
+      *    Élargi à 9(04) : WS-INDEX1 sert aussi de compteur de boucle
+      *    dans CALCUL-MOYENNE/AFFICHER-BULLETINS/STATISTIQUES-CLASSE
+      *    ("PERFORM VARYING ... UNTIL WS-INDEX1 > WS-NBR-ELEVES"), qui
+      *    a besoin d'atteindre WS-NBR-ELEVES + 1 pour sortir. Avec
+      *    WS-NBR-ELEVES à son maximum réel (999, la capacité compilée
+      *    de WS-ELEVE) et WS-INDEX1 encore en 9(03), cette
+      *    incrémentation finale déborde silencieusement un champ à 3
+      *    chiffres et revient à 000 au lieu de 1000, rendant la
+      *    condition de sortie de boucle toujours fausse (boucle
+      *    infinie). Le même débordement, côté LECTURE-FICHIER, faisait
+      *    aussi reprendre le traitement de lignes au-delà de la limite
+      *    WS-MAX-LIGNES avec un indice retombé à 000, corrompant
+      *    WS-NBR-ELEVES/WS-INDEX2 et plantant plus tard sur un
+      *    "record overflow" ou un accès mémoire invalide (correction
+      *    revue, round 3 : reproduit avec un input.dat de 999 et de
+      *    1005 lignes "01" sans en-tête)
+       77  WS-INDEX1 PIC 9(04) VALUE IS 1.
        77  WS-INDEX2 PIC 9(03) VALUE IS 0.
        77  WS-TAB-NOTES-INDEX PIC 9(03) VALUE IS 0.
-
-       77  WS-MAX-TAB PIC 99 VALUE 49.
+      *    Index et limite du tableau des absences de l'élève en cours
+      *    de lecture (requête 007)
+       77  WS-TAB-ABS-INDEX PIC 9(03) VALUE IS 0.
+       77  WS-MAX-ABS-ELEVE PIC 9(02) VALUE 10.
+
+      *    Limites de traitement du fichier d'entrée. Valeurs par
+      *    défaut, ajustables par une ligne d'en-tête "00" en tête
+      *    d'input.dat (requête 001). WS-MAX-LIGNES par défaut à 999,
+      *    pas 9999 : au-delà, WS-INDEX1/WS-NBR-ELEVES dépasseraient la
+      *    capacité réellement compilée de WS-ELEVE (OCCURS 1 TO 999),
+      *    ce que le clamp de la ligne "00" ne peut pas rattraper
+      *    puisqu'il ne s'exécute que quand une ligne d'en-tête est
+      *    présente (correction revue, round 3 : sans en-tête, un
+      *    fichier de plus de 999 élèves plantait ECRIRE-RAPPORT avec
+      *    "record overflow (status = 44)")
+       77  WS-MAX-LIGNES PIC 9(04) VALUE 999.
+       77  WS-MAX-MAT-ELEVE PIC 9(02) VALUE 10.
        77  WS-FIN-FICHIER PIC X VALUE "N".
 
+      *    Zones utilisées par la validation des lignes lues dans
+      *    input.dat avant chargement dans WS-CLASSE (requête 002)
+       77  WS-NUM-LIGNE PIC 9(06) VALUE 0.
+       77  WS-LIGNE-VALIDE PIC X VALUE "O".
+       77  WS-RAISON-REJET PIC X(40) VALUE SPACES.
+       77  WS-NBR-REJETS PIC 9(05) VALUE 0.
+       77  WS-REJETS-STATUS PIC XX VALUE SPACES.
+
+      *    Clé de tri de AFFICHER-FICHIER-TRIE : "N" nom, "A" âge,
+      *    "M" moyenne. Ajustable par la ligne d'en-tête "00"
+      *    (position 9), au lieu d'une clé unique figée (requête 005)
+       77  WS-CLE-TRI PIC X VALUE "N".
+      *    Élargi à 9(04) comme WS-INDEX1, même raison : LECTURE-ELEVES
+      *    boucle "UNTIL WS-INDEX-TRI > WS-NBR-ELEVES" et doit pouvoir
+      *    atteindre WS-NBR-ELEVES + 1 sans déborder un champ à 3
+      *    chiffres quand WS-NBR-ELEVES est à son maximum réel de 999
+      *    (correction revue, round 3)
+       77  WS-INDEX-TRI PIC 9(04) VALUE 0.
+
+      *    Zones utilisées par le point de reprise de LECTURE-FICHIER
+      *    (requête 006)
+       77  WS-CKPT-STATUS PIC XX VALUE SPACES.
+       77  WS-CKPT-INTERVAL PIC 9(04) VALUE 100.
+       77  WS-CKPT-QUOTIENT PIC 9(04) VALUE 0.
+       77  WS-CKPT-RESTE PIC 9(04) VALUE 0.
+      *    Index de la boucle qui neutralise les élèves d'avant le
+      *    point de reprise après une restauration (correction revue,
+      *    round 2 : voir RESTAURER-CHECKPOINT). Élargi à 9(04) comme
+      *    WS-INDEX1/WS-INDEX-TRI : la boucle "UNTIL WS-CKPT-IDX >
+      *    WS-INDEX2" doit pouvoir atteindre WS-INDEX2 + 1 sans
+      *    déborder un champ à 3 chiffres quand WS-INDEX2 est à son
+      *    maximum réel de 999 (correction revue, round 3)
+       77  WS-CKPT-IDX PIC 9(04) VALUE 0.
+
+      *    Statistiques de la classe calculées par STATISTIQUES-CLASSE
+      *    (requête 008). Le seuil de réussite est ajustable par la
+      *    ligne d'en-tête "00" (position 10-13), à défaut 10,00/20.
+      *    Promu en 01 avec REDEFINES (comme WS-TEMPO-NOTE/WS-TAB-MAT)
+      *    pour déposer séparément partie entière et décimale lues
+      *    depuis F-LIGNE, un MOVE alphanumérique direct faussant la
+      *    valeur (correction revue de la requête 008)
+       01  WS-SEUIL-REUSSITE PIC 99V99 VALUE 10,00.
+       01  WS-SEUIL-REUSSITE-R REDEFINES WS-SEUIL-REUSSITE.
+           05 WS-SEUIL-REUSSITE-INT PIC 99.
+           05 WS-SEUIL-REUSSITE-FRAC PIC 99.
+       77  WS-MOY-MIN PIC 99V99 VALUE 0.
+       77  WS-MOY-MAX PIC 99V99 VALUE 0.
+       77  WS-SOMME-MOYENNES PIC 9(05)V99 VALUE 0.
+       77  WS-MOY-CLASSE PIC 99V99 VALUE 0.
+       77  WS-NBR-REUSSITE PIC 9(03) VALUE 0.
+       77  WS-NBR-ECHEC PIC 9(03) VALUE 0.
+
        PROCEDURE DIVISION.
            PERFORM LECTURE-FICHIER.
            PERFORM CALCUL-MOYENNE.
-           
+      *    Retrie output.dat selon la clé configurée et affiche le
+      *    résultat trié ; c'était du code mort, jamais appelé, tant
+      *    que le tri relisait input.dat au lieu de réutiliser
+      *    WS-CLASSE (correction revue de la requête 005). AFFICHER-
+      *    FICHIER-TRIE écrit lui-même output.dat via SORT ... GIVING
+      *    RAPPORT à partir de WS-CLASSE : un appel préalable à
+      *    ECRIRE-RAPPORT n'y survivrait pas et n'était donc plus lu
+      *    par personne (correction revue, round 3 : ECRIRE-RAPPORT a
+      *    été retiré de la séquence principale)
+           PERFORM AFFICHER-FICHIER-TRIE.
+           PERFORM AFFICHER-RAPPORT.
+           PERFORM ECRIRE-RAPPORT-CSV.
+           PERFORM AFFICHER-BULLETINS.
+           PERFORM STATISTIQUES-CLASSE.
+
+      *    checkpoint.dat n'est effacé qu'une fois tout le job terminé
+      *    avec succès (lecture, rapport, CSV et statistiques), et non
+      *    plus dès la fin de LECTURE-FICHIER : sinon un plantage dans
+      *    une étape ultérieure perdait le point de reprise dont ce
+      *    plantage même aurait eu besoin (correction revue, round 2)
+           PERFORM SUPPRIMER-CHECKPOINT.
+
            STOP RUN.
 
        AFFICHER-FICHIER.
@@ -105,15 +345,92 @@
 
        LECTURE-FICHIER.
            OPEN INPUT ELEVES.
+
+      *    Reprise sur point de contrôle : restaure l'état de la
+      *    dernière exécution interrompue, puis saute les lignes déjà
+      *    traitées sans les recharger (requête 006)
+           PERFORM RESTAURER-CHECKPOINT.
+
+      *    Une reprise (WS-NUM-LIGNE > 0 après restauration) ouvre
+      *    REJETS en EXTEND pour conserver les rejets déjà écrits par
+      *    l'exécution interrompue ; une exécution normale l'ouvre
+      *    toujours en OUTPUT pour repartir d'un fichier vide. Rouvrir
+      *    REJETS en OUTPUT inconditionnellement, comme avant, effaçait
+      *    les rejets d'avant le point de reprise à chaque redémarrage
+      *    (correction revue, round 2)
+           IF WS-NUM-LIGNE > 0
+               OPEN EXTEND REJETS
+      *        rejets.dat peut être absent (déplacé, effacé, ou jamais
+      *        créé si l'exécution interrompue n'avait encore rien
+      *        rejeté) : OPEN EXTEND sur un fichier inexistant plante
+      *        au lieu de le créer, contrairement à OPEN OUTPUT. On
+      *        détecte ce cas via WS-REJETS-STATUS et on retombe sur
+      *        OPEN OUTPUT, comme RESTAURER-CHECKPOINT le fait déjà
+      *        pour checkpoint.dat absent (correction revue, round 3)
+               IF WS-REJETS-STATUS NOT = "00"
+                   OPEN OUTPUT REJETS
+               END-IF
+               PERFORM WS-NUM-LIGNE TIMES
+                   READ ELEVES
+                       AT END
+                           MOVE "Y" TO WS-FIN-FICHIER
+                   END-READ
+               END-PERFORM
+           ELSE
+               OPEN OUTPUT REJETS
+           END-IF.
+
            PERFORM UNTIL WS-FIN-FICHIER = "Y"
            READ ELEVES
            AT END
                MOVE "Y" TO WS-FIN-FICHIER
            NOT AT END
-      *    Boucle conditionnelle pour 
+               ADD 1 TO WS-NUM-LIGNE
+               PERFORM VALIDER-LIGNE
+           IF WS-LIGNE-VALIDE = "N"
+               PERFORM ECRIRE-REJET
+           ELSE
+      *    Ligne d'en-tête "00" : ajuste les limites de traitement
+      *    (nombre maximum de lignes et de matières par élève) au lieu
+      *    des constantes 77 figées (requête 001). Cette ligne ne
+      *    compte pas dans WS-MAX-LIGNES et n'incrémente pas WS-INDEX1
+           IF F-LIGNE(1:2) EQUAL "00"
+      *        WS-MAX-LIGNES et WS-MAX-MAT-ELEVE sont bornées à la
+      *        capacité réellement compilée des tables (WS-ELEVE
+      *        OCCURS 1 TO 999, WS-NOTES-ELEVE OCCURS 10) : une valeur
+      *        d'en-tête supérieure est ramenée à cette capacité au
+      *        lieu de laisser les gardes d'écriture des tables être
+      *        contournées (correction revue de la requête 001)
+               IF F-LIGNE(3:4) IS NUMERIC
+                   MOVE F-LIGNE(3:4) TO WS-MAX-LIGNES
+                   IF WS-MAX-LIGNES > 999
+                       MOVE 999 TO WS-MAX-LIGNES
+                   END-IF
+               END-IF
+               IF F-LIGNE(7:2) IS NUMERIC
+                   MOVE F-LIGNE(7:2) TO WS-MAX-MAT-ELEVE
+                   IF WS-MAX-MAT-ELEVE > 10
+                       MOVE 10 TO WS-MAX-MAT-ELEVE
+                   END-IF
+               END-IF
+      *        Clé de tri du rapport trié (requête 005)
+               IF F-LIGNE(9:1) EQUAL "N" OR "A" OR "M"
+                   MOVE F-LIGNE(9:1) TO WS-CLE-TRI
+               END-IF
+      *        Seuil de réussite pour les statistiques de classe
+      *        (requête 008). Partie entière et décimale déposées
+      *        séparément : un MOVE alphanumérique direct sur un
+      *        champ 99V99 ne s'aligne pas sur la virgule implicite
+      *        (correction revue)
+               IF F-LIGNE(10:4) IS NUMERIC
+                   MOVE F-LIGNE(10:2) TO WS-SEUIL-REUSSITE-INT
+                   MOVE F-LIGNE(12:2) TO WS-SEUIL-REUSSITE-FRAC
+               END-IF
+           ELSE
+      *    Boucle conditionnelle pour
       *    parcourir le fichier ligne par ligne
-           IF WS-INDEX1 <= WS-MAX-TAB
-      *    Boucle conditionnelle pour enregistrer les élèves 
+           IF WS-INDEX1 <= WS-MAX-LIGNES
+      *    Boucle conditionnelle pour enregistrer les élèves
       *    (ligne commençant par "01")
                IF F-LIGNE(1:2) EQUAL "01"
       *            Incrémentation du nombre totale d'élèves, 
@@ -129,6 +446,12 @@
       *            Enregistrement de l'age de l'élève
                    MOVE F-LIGNE(16:2)
                        TO WS-AGE-ELEVE(WS-INDEX2)
+      *            Remise à zéro du compteur de matières pour ce
+      *            nouvel élève (requête 000)
+                   MOVE 0 TO WS-TAB-NOTES-INDEX
+      *            Remise à zéro du compteur d'absences pour ce
+      *            nouvel élève (requête 007)
+                   MOVE 0 TO WS-TAB-ABS-INDEX
                END-IF
       *        Boucle conditionnelle pour l'enregsitrement des matières
       *        (lignes commencant par "02")
@@ -137,60 +460,346 @@
       *            et de leurs index
                    ADD 1 TO WS-NBR-MAT
                    ADD 1 TO WS-TAB-NOTES-INDEX
-      *            Si l'index dépasse le nombre totale de matières
-      *            il revient à zéro
-                   IF WS-TAB-NOTES-INDEX > 6
-                   MOVE 1 TO WS-TAB-NOTES-INDEX
-                   END-IF
       *            Enregistrement du nom de la matière
                    MOVE F-LIGNE(3:21)
                        TO WS-NOM-MAT
-      *            Enregistrement du coefficient de la matière
-                   MOVE F-LIGNE(24:3)
-                       TO WS-COEF-MAT
-      *            Enregistrement temporaire de la note
-                   MOVE F-LIGNE(27:5)
-                       TO WS-TEMPO-NOTE
-
-      *            Déplacement de la note vers 
-      *            celles rattachées à l'élève
-                   MOVE WS-TEMPO-NOTE
-                       TO WS-NOTES-ELEVE(WS-INDEX2 WS-TAB-NOTES-INDEX)
+      *            Enregistrement du coefficient de la matière. Partie
+      *            entière et décimale déposées séparément dans
+      *            WS-COEF-MAT-R : un MOVE alphanumérique direct de
+      *            F-LIGNE(24:3) vers un champ 99V9 ne s'aligne pas sur
+      *            la virgule implicite du récepteur et fausse la
+      *            valeur (correction revue de la requête 000)
+                   MOVE F-LIGNE(24:2) TO WS-COEF-MAT-INT
+                   MOVE F-LIGNE(26:1) TO WS-COEF-MAT-FRAC
+      *            Enregistrement temporaire de la note, même
+      *            principe que le coefficient ci-dessus (correction
+      *            revue)
+                   MOVE F-LIGNE(27:3) TO WS-TEMPO-NOTE-INT
+                   MOVE F-LIGNE(30:2) TO WS-TEMPO-NOTE-FRAC
+
+      *            Si l'élève a déjà WS-MAX-MAT-ELEVE matières
+      *            enregistrées, la matière en trop est signalée et
+      *            ignorée au lieu d'écraser silencieusement une
+      *            matière précédente (requête 001)
+                   IF WS-TAB-NOTES-INDEX > WS-MAX-MAT-ELEVE
+                       DISPLAY "ATTENTION : ELEVE "
+                           WS-NOM-ELEVE(WS-INDEX2)
+                           " A PLUS DE " WS-MAX-MAT-ELEVE
+                           " MATIERES, LIGNE IGNOREE"
+                       SUBTRACT 1 FROM WS-TAB-NOTES-INDEX
+                   ELSE
+      *            Déplacement de la note et de son coefficient vers
+      *            ceux rattachés à l'élève (requête 000)
+                       MOVE WS-TEMPO-NOTE
+                           TO WS-NOTE(WS-INDEX2 WS-TAB-NOTES-INDEX)
+                       MOVE WS-COEF-MAT
+                           TO WS-COEF(WS-INDEX2 WS-TAB-NOTES-INDEX)
+      *                Conservation du nom de la matière pour
+      *                l'édition du bulletin (requête 004)
+                       MOVE WS-NOM-MAT TO
+                           WS-NOM-MATIERE(WS-INDEX2 WS-TAB-NOTES-INDEX)
+                       MOVE WS-TAB-NOTES-INDEX
+                           TO WS-NBR-NOTES(WS-INDEX2)
+                   END-IF
 
                END-IF
+      *        Boucle conditionnelle pour l'enregistrement des
+      *        absences et notes disciplinaires (lignes commençant
+      *        par "03") (requête 007)
+               IF F-LIGNE(1:2) EQUAL "03"
+                   ADD 1 TO WS-TAB-ABS-INDEX
+                   IF WS-TAB-ABS-INDEX > WS-MAX-ABS-ELEVE
+                       DISPLAY "ATTENTION : ELEVE "
+                           WS-NOM-ELEVE(WS-INDEX2)
+                           " A PLUS DE " WS-MAX-ABS-ELEVE
+                           " ABSENCES, LIGNE IGNOREE"
+                       SUBTRACT 1 FROM WS-TAB-ABS-INDEX
+                   ELSE
+                       MOVE F-LIGNE(3:8) TO
+                           WS-DATE-ABSENCE(WS-INDEX2 WS-TAB-ABS-INDEX)
+                       MOVE F-LIGNE(11:20) TO
+                           WS-MOTIF-ABSENCE(WS-INDEX2 WS-TAB-ABS-INDEX)
+                       MOVE WS-TAB-ABS-INDEX
+                           TO WS-NBR-ABSENCES(WS-INDEX2)
+                   END-IF
+               END-IF
                ADD 1 TO WS-INDEX1
            END-IF
+           END-IF
+           END-IF
+      *    Sauvegarde d'un point de reprise tous les WS-CKPT-INTERVAL
+      *    enregistrements lus, pour les gros fichiers d'entrée
+      *    (requête 006)
+           DIVIDE WS-NUM-LIGNE BY WS-CKPT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT REMAINDER WS-CKPT-RESTE
+           IF WS-CKPT-RESTE = 0
+               PERFORM SAUVER-CHECKPOINT
+           END-IF
            END-READ
            END-PERFORM.
            CLOSE ELEVES.
-       
+           CLOSE REJETS.
+           IF WS-NBR-REJETS > 0
+               DISPLAY "NOMBRE DE LIGNES REJETEES : " WS-NBR-REJETS
+                   " (VOIR rejets.dat)"
+           END-IF.
+
+      *    Écrit l'état courant de LECTURE-FICHIER dans checkpoint.dat
+      *    (requête 006)
+       SAUVER-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT.
+           MOVE SPACE TO CKPT-SEP1.
+           MOVE SPACE TO CKPT-SEP2.
+           MOVE SPACE TO CKPT-SEP3.
+           MOVE SPACE TO CKPT-SEP4.
+           MOVE SPACE TO CKPT-SEP5.
+           MOVE SPACE TO CKPT-SEP6.
+           MOVE SPACE TO CKPT-SEP7.
+           MOVE SPACE TO CKPT-SEP8.
+           MOVE SPACE TO CKPT-SEP9.
+           MOVE SPACE TO CKPT-SEP10.
+           MOVE SPACE TO CKPT-SEP11.
+           MOVE WS-NUM-LIGNE TO CKPT-NUM-LIGNE.
+           MOVE WS-NBR-ELEVES TO CKPT-NBR-ELEVES.
+           MOVE WS-NBR-MAT TO CKPT-NBR-MAT.
+           MOVE WS-INDEX1 TO CKPT-INDEX1.
+           MOVE WS-INDEX2 TO CKPT-INDEX2.
+           MOVE WS-TAB-NOTES-INDEX TO CKPT-TAB-NOTES-INDEX.
+           MOVE WS-MAX-LIGNES TO CKPT-MAX-LIGNES.
+           MOVE WS-MAX-MAT-ELEVE TO CKPT-MAX-MAT.
+           MOVE WS-CLE-TRI TO CKPT-CLE-TRI.
+      *    Nombre de rejets et seuil de réussite, pour qu'une reprise
+      *    ne perde pas le décompte des rejets déjà écrits ni ne
+      *    revienne au seuil par défaut (correction revue, round 2)
+           MOVE WS-NBR-REJETS TO CKPT-NBR-REJETS.
+           MOVE WS-SEUIL-REUSSITE-INT TO CKPT-SEUIL-INT.
+           MOVE WS-SEUIL-REUSSITE-FRAC TO CKPT-SEUIL-FRAC.
+           WRITE CHECKPOINT-LIGNE.
+           CLOSE CHECKPOINT.
+
+      *    Vide checkpoint.dat (le ré-ouvrir OUTPUT sans rien écrire le
+      *    tronque à zéro ligne) une fois le job entier terminé avec
+      *    succès (PROCEDURE DIVISION, après STATISTIQUES-CLASSE), pour
+      *    qu'un fichier vide ne soit jamais confondu avec un point de
+      *    reprise valide par RESTAURER-CHECKPOINT. Appelé seulement une
+      *    fois toutes les étapes passées, et non plus à la fin de
+      *    LECTURE-FICHIER, pour ne pas effacer un point de reprise
+      *    encore utile si une étape après la lecture plante (correction
+      *    revue de la requête 006 ; relocalisation correction revue
+      *    round 2)
+       SUPPRIMER-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT.
+           CLOSE CHECKPOINT.
+
+      *    Restaure l'état de LECTURE-FICHIER depuis checkpoint.dat
+      *    s'il existe, pour reprendre un fichier d'entrée interrompu
+      *    (requête 006)
+       RESTAURER-CHECKPOINT.
+           OPEN INPUT CHECKPOINT.
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT
+                   NOT AT END
+                       MOVE CKPT-NUM-LIGNE TO WS-NUM-LIGNE
+                       MOVE CKPT-NBR-ELEVES TO WS-NBR-ELEVES
+                       MOVE CKPT-NBR-MAT TO WS-NBR-MAT
+                       MOVE CKPT-INDEX1 TO WS-INDEX1
+                       MOVE CKPT-INDEX2 TO WS-INDEX2
+                       MOVE CKPT-TAB-NOTES-INDEX TO WS-TAB-NOTES-INDEX
+                       MOVE CKPT-MAX-LIGNES TO WS-MAX-LIGNES
+                       MOVE CKPT-MAX-MAT TO WS-MAX-MAT-ELEVE
+                       MOVE CKPT-CLE-TRI TO WS-CLE-TRI
+                       MOVE CKPT-NBR-REJETS TO WS-NBR-REJETS
+                       MOVE CKPT-SEUIL-INT TO WS-SEUIL-REUSSITE-INT
+                       MOVE CKPT-SEUIL-FRAC TO WS-SEUIL-REUSSITE-FRAC
+      *                Le point de reprise ne porte que la position de
+      *                lecture et les compteurs, pas les lignes
+      *                WS-ELEVE des élèves déjà traités par
+      *                l'exécution interrompue (leur contenu n'existe
+      *                qu'en mémoire, jamais écrit sur disque avant la
+      *                fin du job). Sans cette neutralisation, ces
+      *                entrées restent aux valeurs binaires laissées
+      *                par la table OCCURS DEPENDING ON, et
+      *                ECRIRE-RAPPORT plantait avec "invalid data in
+      *                LINE SEQUENTIAL file (status = 71)" en essayant
+      *                d'écrire une ligne construite depuis ces
+      *                données non initialisées. On leur donne donc
+      *                des valeurs sûres, avec un nom bien visible
+      *                pour signaler dans le rapport final qu'un
+      *                élève de cette reprise n'a pas ses vraies
+      *                données ; rendre la reprise vraiment fidèle
+      *                demanderait de journaliser chaque élève dans
+      *                le point de reprise (ou d'écrire ECRIRE-RAPPORT
+      *                de façon incrémentale), ce qui reste un
+      *                changement plus important que ce que demande
+      *                la requête 006 (correction revue, round 2)
+                       PERFORM VARYING WS-CKPT-IDX FROM 1 BY 1
+                       UNTIL WS-CKPT-IDX > WS-INDEX2
+                           MOVE "REPRISE" TO WS-NOM-ELEVE(WS-CKPT-IDX)
+                           MOVE SPACES TO
+                               WS-PRENOM-ELEVE(WS-CKPT-IDX)
+                           MOVE "00" TO WS-AGE-ELEVE(WS-CKPT-IDX)
+                           MOVE 0 TO WS-NBR-NOTES(WS-CKPT-IDX)
+                           MOVE 0 TO WS-MOYENNE-ELEVE(WS-CKPT-IDX)
+                           MOVE 0 TO WS-NBR-ABSENCES(WS-CKPT-IDX)
+                       END-PERFORM
+                       DISPLAY "REPRISE SUR POINT DE CONTROLE APRES "
+                           "LA LIGNE " WS-NUM-LIGNE
+               END-READ
+               CLOSE CHECKPOINT
+           ELSE
+               CLOSE CHECKPOINT
+           END-IF.
+
+      *    Vérifie le code d'enregistrement et la validité numérique
+      *    des champs d'une ligne lue avant qu'elle ne soit chargée
+      *    dans WS-CLASSE (requête 002)
+       VALIDER-LIGNE.
+           MOVE "O" TO WS-LIGNE-VALIDE.
+           MOVE SPACES TO WS-RAISON-REJET.
+           EVALUATE F-LIGNE(1:2)
+      *        Une ligne "00" n'est une configuration valide que si
+      *        c'est la toute première ligne du fichier (WS-NUM-LIGNE
+      *        vient d'être mise à 1 par LECTURE-FICHIER juste avant
+      *        cet appel) ; ailleurs dans le fichier, elle est rejetée
+      *        comme n'importe quel enregistrement invalide, au lieu
+      *        d'être acceptée et appliquée quelle que soit sa
+      *        position. Une ligne "00" tardive reconfigurait
+      *        WS-MAX-LIGNES à la volée et faisait disparaître tous les
+      *        élèves suivants sans le moindre rejet (correction revue,
+      *        round 3)
+               WHEN "00"
+                   IF WS-NUM-LIGNE NOT = 1
+                       MOVE "N" TO WS-LIGNE-VALIDE
+                       MOVE "LIGNE 00 HORS EN-TETE"
+                           TO WS-RAISON-REJET
+                   END-IF
+               WHEN "01"
+                   IF F-LIGNE(16:2) IS NOT NUMERIC
+                       MOVE "N" TO WS-LIGNE-VALIDE
+                       MOVE "AGE NON NUMERIQUE" TO WS-RAISON-REJET
+                   END-IF
+      *        Une ligne "02" doit suivre une ligne "01" déjà lue :
+      *        sans élève courant (WS-INDEX2 = 0), elle serait
+      *        silencieusement absorbée dans le sous-script 0 au lieu
+      *        d'être rejetée (correction revue de la requête 002)
+               WHEN "02"
+                   IF WS-INDEX2 = 0
+                       MOVE "N" TO WS-LIGNE-VALIDE
+                       MOVE "MATIERE SANS ELEVE PRECEDENT"
+                           TO WS-RAISON-REJET
+                   ELSE
+                       IF F-LIGNE(24:3) IS NOT NUMERIC
+                           MOVE "N" TO WS-LIGNE-VALIDE
+                           MOVE "COEFFICIENT NON NUMERIQUE"
+                               TO WS-RAISON-REJET
+      *                No plafond arbitraire au-delà de la NUMERIC
+      *                check : un plafond à 3,0 avait été ajouté ici
+      *                sans que le cahier des charges n'en fixe un, et
+      *                rejetait tout coefficient supérieur pourtant
+      *                courant pour une matière à forte pondération
+      *                (ex. coefficient 5 ou plus). Le champ lui-même
+      *                (F-LIGNE(24:3), format IIF) borne déjà la
+      *                valeur à 0,1-99,9 ; seul un coefficient nul,
+      *                qui exclurait la matière de la moyenne sans
+      *                le dire, reste rejeté explicitement (correction
+      *                revue, round 3)
+                       ELSE
+                           IF F-LIGNE(24:3) = "000"
+                               MOVE "N" TO WS-LIGNE-VALIDE
+                               MOVE "COEFFICIENT NUL"
+                                   TO WS-RAISON-REJET
+                           END-IF
+                       END-IF
+                       IF WS-LIGNE-VALIDE = "O"
+                       AND F-LIGNE(27:5) IS NOT NUMERIC
+                           MOVE "N" TO WS-LIGNE-VALIDE
+                           MOVE "NOTE NON NUMERIQUE" TO WS-RAISON-REJET
+                       END-IF
+                   END-IF
+      *        Ligne d'absence ou de note disciplinaire (requête 007).
+      *        Même garde structurelle que "02" ci-dessus (correction
+      *        revue de la requête 002)
+               WHEN "03"
+                   IF WS-INDEX2 = 0
+                       MOVE "N" TO WS-LIGNE-VALIDE
+                       MOVE "ABSENCE SANS ELEVE PRECEDENT"
+                           TO WS-RAISON-REJET
+                   ELSE
+                       IF F-LIGNE(3:8) IS NOT NUMERIC
+                           MOVE "N" TO WS-LIGNE-VALIDE
+                           MOVE "DATE ABSENCE NON NUMERIQUE"
+                               TO WS-RAISON-REJET
+                       END-IF
+                   END-IF
+               WHEN OTHER
+                   MOVE "N" TO WS-LIGNE-VALIDE
+                   MOVE "CODE ENREGISTREMENT INCONNU"
+                       TO WS-RAISON-REJET
+           END-EVALUATE.
+
+      *    Écrit une ligne rejetée dans rejets.dat avec son numéro de
+      *    ligne, son contenu brut et le motif du rejet (requête 002)
+       ECRIRE-REJET.
+           ADD 1 TO WS-NBR-REJETS.
+           MOVE WS-NUM-LIGNE TO REJET-NUM-LIGNE.
+           MOVE SPACE TO REJET-SEP1.
+           MOVE F-LIGNE TO REJET-TEXTE.
+           MOVE SPACE TO REJET-SEP2.
+           MOVE WS-RAISON-REJET TO REJET-RAISON.
+           WRITE REJET-LIGNE.
+
+      *    Trie les élèves déjà chargés en mémoire par LECTURE-FICHIER
+      *    (paragraphe désormais appelé depuis PROCEDURE DIVISION, au
+      *    lieu de rester du code mort). Ré-appeler LECTURE-FICHIER ici
+      *    relirait et revaliderait input.dat une seconde fois,
+      *    dupliquant chaque élève dans WS-CLASSE et re-générant
+      *    rejets.dat ; le tri réutilise donc directement WS-CLASSE via
+      *    LECTURE-ELEVES au lieu de relire le fichier (correction
+      *    revue de la requête 005)
        AFFICHER-FICHIER-TRIE.
-           PERFORM LECTURE-FICHIER.          
-           MOVE "N" TO WS-FIN-FICHIER.
-
-           SORT RAPPORT-TRIE 
-           ON ASCENDING KEY T-NOM-ELEVE
-           INPUT PROCEDURE LECTURE-ELEVES
-           GIVING RAPPORT.
-
+           MOVE 0 TO WS-INDEX-TRI.
+
+      *    La clé de tri est choisie parmi le nom, l'âge ou la moyenne
+      *    de l'élève au lieu d'être toujours le nom (requête 005)
+           EVALUATE WS-CLE-TRI
+               WHEN "A"
+                   SORT RAPPORT-TRIE
+                   ON ASCENDING KEY T-AGE-ELEVE
+                   INPUT PROCEDURE LECTURE-ELEVES
+                   GIVING RAPPORT
+               WHEN "M"
+                   SORT RAPPORT-TRIE
+                   ON ASCENDING KEY T-MOYENNE
+                   INPUT PROCEDURE LECTURE-ELEVES
+                   GIVING RAPPORT
+               WHEN OTHER
+                   SORT RAPPORT-TRIE
+                   ON ASCENDING KEY T-NOM-ELEVE
+                   INPUT PROCEDURE LECTURE-ELEVES
+                   GIVING RAPPORT
+           END-EVALUATE.
+
+      *    Fournit à SORT, un par un, les élèves déjà en mémoire dans
+      *    WS-CLASSE (et non relus depuis input.dat) : LECTURE-FICHIER
+      *    a déjà validé/chargé chaque élève une seule fois, la clé de
+      *    tri n'a pas besoin d'une seconde lecture du fichier
+      *    (correction revue de la requête 005)
        LECTURE-ELEVES.
-           OPEN INPUT ELEVES.
-           PERFORM UNTIL WS-FIN-FICHIER = "Y"
-           READ ELEVES
-           AT END 
-           MOVE "Y" TO WS-FIN-FICHIER
-           NOT AT END
-               IF F-LIGNE(2:1) = "1"
-               MOVE F-LIGNE(3:7)
+           PERFORM VARYING WS-INDEX-TRI FROM 1 BY 1
+           UNTIL WS-INDEX-TRI > WS-NBR-ELEVES
+               MOVE WS-NOM-ELEVE(WS-INDEX-TRI)
                    TO T-NOM-ELEVE
-               MOVE F-LIGNE(10:6)
+               MOVE WS-PRENOM-ELEVE(WS-INDEX-TRI)
                    TO T-PRENOM-ELEVE
-               MOVE F-LIGNE(16:2)
+               MOVE WS-AGE-ELEVE(WS-INDEX-TRI)
                    TO T-AGE-ELEVE
+               MOVE SPACE TO T-FILLER-SEP
+      *        Report de la moyenne déjà calculée pour cet élève par
+      *        CALCUL-MOYENNE (requête 005)
+               MOVE WS-MOYENNE-ELEVE(WS-INDEX-TRI)
+                   TO T-MOYENNE
                RELEASE ELEVE-TRIE
-               END-IF
-               END-READ
-               END-PERFORM.
+           END-PERFORM.
 
        AFFICHER-RAPPORT.
            MOVE "N" TO WS-FIN-FICHIER.
@@ -200,10 +809,11 @@
            AT END
                MOVE "Y" TO WS-FIN-FICHIER
            NOT AT END
-               DISPLAY "ÉLÈVE TRIÉ : " 
-                   NOM-ELEVE-OUT SPACE 
-                   PRENOM-ELEVE-OUT SPACE 
-                   AGE-ELEVE-OUT
+               DISPLAY "ÉLÈVE TRIÉ : "
+                   NOM-ELEVE-OUT SPACE
+                   PRENOM-ELEVE-OUT SPACE
+                   AGE-ELEVE-OUT SPACE
+                   "MOYENNE : " MOYENNE-OUT
            END-PERFORM
            CLOSE RAPPORT.
 
@@ -212,25 +822,136 @@
            PERFORM VARYING WS-INDEX1 FROM 1 BY 1
            UNTIL WS-INDEX1 > WS-NBR-ELEVES
                MOVE 0 TO WS-SOMME-NOTES
+               MOVE 0 TO WS-SOMME-COEF
 
+      *        La moyenne est pondérée par le coefficient de chaque
+      *        matière plutôt que divisée par un nombre fixe de notes
+      *        (requête 000)
                PERFORM VARYING WS-INDEX2 FROM 1 BY 1
-               UNTIL WS-INDEX2 > 6
+               UNTIL WS-INDEX2 > WS-NBR-NOTES(WS-INDEX1)
 
-                   ADD WS-NOTES-ELEVE(WS-INDEX1, WS-INDEX2)
-                   TO WS-SOMME-NOTES
+                   COMPUTE WS-SOMME-NOTES = WS-SOMME-NOTES +
+                       (WS-NOTE(WS-INDEX1, WS-INDEX2) *
+                        WS-COEF(WS-INDEX1, WS-INDEX2))
+                   ADD WS-COEF(WS-INDEX1, WS-INDEX2) TO WS-SOMME-COEF
                END-PERFORM
-               COMPUTE WS-MOYENNE 
-               ROUNDED = WS-SOMME-NOTES/6
+
+               IF WS-SOMME-COEF > 0
+                   COMPUTE WS-MOYENNE
+                       ROUNDED = WS-SOMME-NOTES / WS-SOMME-COEF
+               ELSE
+                   MOVE 0 TO WS-MOYENNE
+               END-IF
+               MOVE WS-MOYENNE TO WS-MOYENNE-ELEVE(WS-INDEX1)
 
                DISPLAY "ELEVE : "
                        WS-NOM-ELEVE(WS-INDEX1) SPACE
                        WS-PRENOM-ELEVE(WS-INDEX1) SPACE
                        WS-AGE-ELEVE(WS-INDEX1) SPACE
                        "MOYENNE : " WS-MOYENNE
-           
+
            END-PERFORM.
 
 
-       ECRIRE-RAPPORT.
+      *    Écrit le même rapport qu'AFFICHER-FICHIER-TRIE, mais au format CSV
+      *    (output.csv) pour l'ouverture directe dans un tableur
+      *    (requête 009). Relit RAPPORT (output.dat), déjà trié par
+      *    AFFICHER-FICHIER-TRIE via SORT ... GIVING RAPPORT, au lieu
+      *    de reparcourir WS-CLASSE dans l'ordre de chargement d'origine
+      *    : sinon output.dat et output.csv sortaient dans deux ordres
+      *    différents pour la même exécution, ce qui contredisait le
+      *    but de la requête 009 (donner le même classement au comité
+      *    de notes sous les deux formats) (correction revue, round 2)
+       ECRIRE-RAPPORT-CSV.
+           MOVE "N" TO WS-FIN-FICHIER.
+           OPEN INPUT RAPPORT.
+           OPEN OUTPUT RAPPORT-CSV.
+           PERFORM UNTIL WS-FIN-FICHIER = "Y"
+           READ RAPPORT
+           AT END
+               MOVE "Y" TO WS-FIN-FICHIER
+           NOT AT END
+               MOVE ";" TO CSV-SEP1
+               MOVE ";" TO CSV-SEP2
+               MOVE ";" TO CSV-SEP3
+               MOVE NOM-ELEVE-OUT TO CSV-NOM
+               MOVE PRENOM-ELEVE-OUT TO CSV-PRENOM
+               MOVE AGE-ELEVE-OUT TO CSV-AGE
+               MOVE MOYENNE-OUT TO CSV-MOYENNE
+               WRITE LIGNE-CSV
+           END-PERFORM.
+           CLOSE RAPPORT.
+           CLOSE RAPPORT-CSV.
+
+      *    Édite le bulletin complet de chaque élève : chaque matière
+      *    avec son coefficient et sa note, puis la moyenne pondérée
+      *    finale, plutôt que le seul résumé affiché par
+      *    CALCUL-MOYENNE (requête 004)
+       AFFICHER-BULLETINS.
+           PERFORM VARYING WS-INDEX1 FROM 1 BY 1
+           UNTIL WS-INDEX1 > WS-NBR-ELEVES
+               DISPLAY "===== BULLETIN DE "
+                       WS-NOM-ELEVE(WS-INDEX1) SPACE
+                       WS-PRENOM-ELEVE(WS-INDEX1) " ====="
+               PERFORM VARYING WS-INDEX2 FROM 1 BY 1
+               UNTIL WS-INDEX2 > WS-NBR-NOTES(WS-INDEX1)
+                   DISPLAY "  MATIERE : "
+                       WS-NOM-MATIERE(WS-INDEX1, WS-INDEX2)
+                       " COEF : " WS-COEF(WS-INDEX1, WS-INDEX2)
+                       " NOTE : " WS-NOTE(WS-INDEX1, WS-INDEX2)
+               END-PERFORM
+      *        Absences et notes disciplinaires de l'élève (requête 007)
+               PERFORM VARYING WS-INDEX2 FROM 1 BY 1
+               UNTIL WS-INDEX2 > WS-NBR-ABSENCES(WS-INDEX1)
+                   DISPLAY "  ABSENCE DU "
+                       WS-DATE-ABSENCE(WS-INDEX1, WS-INDEX2)
+                       " : " WS-MOTIF-ABSENCE(WS-INDEX1, WS-INDEX2)
+               END-PERFORM
+               DISPLAY "  MOYENNE PONDEREE : "
+                       WS-MOYENNE-ELEVE(WS-INDEX1)
+           END-PERFORM.
+
+      *    Calcule et affiche les statistiques de la classe : moyenne
+      *    minimale, maximale, moyenne de la classe et le nombre
+      *    d'élèves admis/en échec par rapport à WS-SEUIL-REUSSITE,
+      *    aucune de ces informations n'étant calculée ailleurs
+      *    (requête 008)
+       STATISTIQUES-CLASSE.
+           MOVE 0 TO WS-MOY-MIN.
+           MOVE 0 TO WS-MOY-MAX.
+           MOVE 0 TO WS-SOMME-MOYENNES.
+           MOVE 0 TO WS-NBR-REUSSITE.
+           MOVE 0 TO WS-NBR-ECHEC.
+           PERFORM VARYING WS-INDEX1 FROM 1 BY 1
+           UNTIL WS-INDEX1 > WS-NBR-ELEVES
+               IF WS-INDEX1 = 1
+                   MOVE WS-MOYENNE-ELEVE(WS-INDEX1) TO WS-MOY-MIN
+               END-IF
+               IF WS-MOYENNE-ELEVE(WS-INDEX1) < WS-MOY-MIN
+                   MOVE WS-MOYENNE-ELEVE(WS-INDEX1) TO WS-MOY-MIN
+               END-IF
+               IF WS-MOYENNE-ELEVE(WS-INDEX1) > WS-MOY-MAX
+                   MOVE WS-MOYENNE-ELEVE(WS-INDEX1) TO WS-MOY-MAX
+               END-IF
+               ADD WS-MOYENNE-ELEVE(WS-INDEX1) TO WS-SOMME-MOYENNES
+               IF WS-MOYENNE-ELEVE(WS-INDEX1) >= WS-SEUIL-REUSSITE
+                   ADD 1 TO WS-NBR-REUSSITE
+               ELSE
+                   ADD 1 TO WS-NBR-ECHEC
+               END-IF
+           END-PERFORM.
+           IF WS-NBR-ELEVES > 0
+               COMPUTE WS-MOY-CLASSE ROUNDED =
+                   WS-SOMME-MOYENNES / WS-NBR-ELEVES
+           ELSE
+               MOVE 0 TO WS-MOY-CLASSE
+           END-IF.
+           DISPLAY "===== STATISTIQUES DE LA CLASSE =====".
+           DISPLAY "  MOYENNE MINIMALE : " WS-MOY-MIN.
+           DISPLAY "  MOYENNE MAXIMALE : " WS-MOY-MAX.
+           DISPLAY "  MOYENNE DE LA CLASSE : " WS-MOY-CLASSE.
+           DISPLAY "  SEUIL DE REUSSITE : " WS-SEUIL-REUSSITE.
+           DISPLAY "  ELEVES ADMIS : " WS-NBR-REUSSITE.
+           DISPLAY "  ELEVES EN ECHEC : " WS-NBR-ECHEC.
 
 
